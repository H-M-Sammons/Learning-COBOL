@@ -2,36 +2,135 @@
       *Code inspired by:
       * Copyright Contributors to the COBOL Programming Course
       * SPDX-License-Identifier: CC-BY-4.0
-      *----------------------- 
-      
-      
-      IDENTIFICATION DIVISION.
+      *-----------------------
+      *-----------------------
+      * Modification History
+      * 2026-08-09  CR-4471  Replaced the hardcoded single-employee
+      *                      literals with a timecard file read and a
+      *                      per-employee payroll register loop.
+      * 2026-08-09  CR-4472  Added a deduction-rate table (federal
+      *                      withholding, FICA) and NET-PAY.
+      *-----------------------
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB3.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIMECARD-FILE    ASSIGN TO TIMECARD.
+           SELECT PAYROLL-REG-FILE ASSIGN TO PAYROLL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  TIMECARD-FILE RECORDING MODE F.
+       01  TIMECARD-REC.
+           05  TC-EMPLOYEE-ID     PIC X(06).
+           05  TC-EMPLOYEE-NAME   PIC X(20).
+           05  TC-RATE            PIC 9(03)V99.
+           05  TC-HOURS           PIC 9(03)V99.
+
+       FD  PAYROLL-REG-FILE RECORDING MODE F.
+       01  PAYROLL-REG-REC.
+           05  PR-EMPLOYEE-ID-O   PIC X(06).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  PR-EMPLOYEE-NAME-O PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  PR-HOURS-O         PIC ZZ9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  PR-RATE-O          PIC ZZ9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  PR-GROSS-PAY-O     PIC $,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  PR-NET-PAY-O       PIC $,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
       ****** Variables for the report
        77  WHO        PIC X(20).
-       77  WHERE      PIC X(25).
-       77  WHY        PIC X(30).
-       77  RATE       PIC 9(5).
-       77  HOURS      PIC 9(5).
-       77  GROSS-PAY  PIC 9(6).
+       77  RATE       PIC 9(03)V99.
+       77  HOURS      PIC 9(03)V99.
+       77  GROSS-PAY  PIC 9(07)V99.
+       77  TOTAL-DEDUCTIONS PIC 9(07)V99.
+       77  NET-PAY    PIC 9(07)V99.
+
+      ****** Deduction percentages - loaded once, not hardcoded
+      ****** into the COMPUTE statement
+       01  DEDUCTION-TABLE.
+           05  DEDUCTION-ENTRY OCCURS 2 TIMES INDEXED BY DED-IDX.
+               10  DED-CODE       PIC X(04).
+               10  DED-PCT        PIC V9(4).
+       77  DED-TABLE-COUNT    PIC 9(02) VALUE 2.
+
+       01  FLAGS.
+           05  LASTREC        PIC X VALUE SPACE.
 
        PROCEDURE DIVISION.
-      ****** COBOL MOVE statements - Literal Text to Variables
-           MOVE  "Sammons" TO WHO.
-           MOVE "Charlotte, North Carolina" TO WHERE.
-           MOVE "I Am learning COBOL" TO WHY.
-           MOVE 20 TO HOURS.
-           MOVE 0 TO RATE.
+       READ-NEXT-TIMECARD.
+           OPEN INPUT  TIMECARD-FILE
+           OPEN OUTPUT PAYROLL-REG-FILE
+
+           PERFORM INITIALIZE-DEDUCTION-TABLE
+           PERFORM READ-TIMECARD-RECORD
+
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-RECORD
+               PERFORM READ-TIMECARD-RECORD
+           END-PERFORM
+           .
+
+       CLOSE-STOP.
+           CLOSE TIMECARD-FILE.
+           CLOSE PAYROLL-REG-FILE.
+           GOBACK.
+
+       READ-TIMECARD-RECORD.
+           READ TIMECARD-FILE
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+
+       INITIALIZE-DEDUCTION-TABLE.
+           MOVE 'FWH '  TO DED-CODE(1).
+           MOVE .1200   TO DED-PCT(1).
+           MOVE 'FICA'  TO DED-CODE(2).
+           MOVE .0765   TO DED-PCT(2).
+
+       WRITE-RECORD.
+      ****** Carry the current timecard into the report variables
+           MOVE TC-EMPLOYEE-NAME TO WHO.
+           MOVE TC-RATE          TO RATE.
+           MOVE TC-HOURS         TO HOURS.
       ****** Calculation using COMPUTE reserved word verb
            COMPUTE GROSS-PAY = HOURS * RATE.
+           PERFORM COMPUTE-DEDUCTIONS.
       ****** DISPLAY statements
+           DISPLAY "Employee Id: " TC-EMPLOYEE-ID.
            DISPLAY "Name: " WHO.
-           DISPLAY "Location: " WHERE
-           DISPLAY "What are doing: " WHY
            DISPLAY "Hours Worked: " HOURS.
            DISPLAY "Hourly pay: " RATE.
            DISPLAY "Gross Pay: " GROSS-PAY.
-           DISPLAY WHO "- " WHERE "-- " WHY.
-           GOBACK.
+           DISPLAY "Net Pay: " NET-PAY.
+      ****** One payroll register line per employee
+           MOVE TC-EMPLOYEE-ID   TO PR-EMPLOYEE-ID-O.
+           MOVE WHO              TO PR-EMPLOYEE-NAME-O.
+           MOVE HOURS            TO PR-HOURS-O.
+           MOVE RATE             TO PR-RATE-O.
+           MOVE GROSS-PAY        TO PR-GROSS-PAY-O.
+           MOVE NET-PAY          TO PR-NET-PAY-O.
+           WRITE PAYROLL-REG-REC.
+
+       COMPUTE-DEDUCTIONS.
+      ****** Applies every rate in DEDUCTION-TABLE against GROSS-PAY
+           MOVE ZERO TO TOTAL-DEDUCTIONS
+           PERFORM VARYING DED-IDX FROM 1 BY 1
+                   UNTIL DED-IDX > DED-TABLE-COUNT
+               PERFORM ACCUMULATE-DEDUCTION
+           END-PERFORM
+           COMPUTE NET-PAY = GROSS-PAY - TOTAL-DEDUCTIONS
+           .
+
+       ACCUMULATE-DEDUCTION.
+           COMPUTE TOTAL-DEDUCTIONS =
+               TOTAL-DEDUCTIONS + (GROSS-PAY * DED-PCT(DED-IDX)).
