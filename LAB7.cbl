@@ -0,0 +1,265 @@
+      *-----------------------
+      * Account maintenance - applies adds/changes/deletes from a
+      * transaction file to the NOACCTDATA master and produces an
+      * audit listing of what changed.
+      *-----------------------
+      *-----------------------
+      * Modification History
+      * 2026-08-09  CR-4478  New program.
+      *-----------------------
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LAB7.
+       AUTHOR.        HONNA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER    ASSIGN TO ACCTMSTR.
+           SELECT TRANS-FILE    ASSIGN TO ACCTTRNS.
+           SELECT NEW-MASTER    ASSIGN TO NEWACCT.
+           SELECT AUDIT-RPT     ASSIGN TO AUDITRPT.
+           SELECT SORT-MSTR-WORK ASSIGN TO SRTMWK1.
+           SELECT SORTED-MASTER ASSIGN TO SRTDMSTR.
+           SELECT SORT-TRN-WORK  ASSIGN TO SRTTWK1.
+           SELECT SORTED-TRANS  ASSIGN TO SRTDTRNS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *    Old master, read only by the sort below
+       FD  OLD-MASTER RECORDING MODE F.
+       01  OLD-MASTER-REC.
+           05  OM-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  OM-LAST-NAME      PIC X(20).
+           05  OM-RESERVED       PIC X(7).
+           05  OM-COMMENTS       PIC X(50).
+
+      *    Add/change/delete transactions, keyed by LAST-NAME
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-FILE-REC.
+           05  TF-TRANS-CODE     PIC X(01).
+           05  TF-LAST-NAME      PIC X(20).
+           05  TF-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  TF-RESERVED       PIC X(7).
+           05  TF-COMMENTS       PIC X(50).
+
+       SD  SORT-MSTR-WORK.
+       01  SORT-MSTR-REC.
+           05  SM-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  SM-LAST-NAME      PIC X(20).
+           05  SM-RESERVED       PIC X(7).
+           05  SM-COMMENTS       PIC X(50).
+
+      *    Old master sorted ascending by LAST-NAME for the merge
+       FD  SORTED-MASTER RECORDING MODE F.
+       01  CURRENT-MASTER-REC.
+           05  CM-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  CM-LAST-NAME      PIC X(20).
+           05  CM-RESERVED       PIC X(7).
+           05  CM-COMMENTS       PIC X(50).
+
+       SD  SORT-TRN-WORK.
+       01  SORT-TRN-REC.
+           05  ST-TRANS-CODE     PIC X(01).
+           05  ST-LAST-NAME      PIC X(20).
+           05  ST-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  ST-RESERVED       PIC X(7).
+           05  ST-COMMENTS       PIC X(50).
+
+      *    Transactions sorted ascending by LAST-NAME for the merge
+       FD  SORTED-TRANS RECORDING MODE F.
+       01  CURRENT-TRANS-REC.
+           05  CT-TRANS-CODE     PIC X(01).
+           05  CT-LAST-NAME      PIC X(20).
+           05  CT-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  CT-RESERVED       PIC X(7).
+           05  CT-COMMENTS       PIC X(50).
+
+      *    Updated master, in the same layout NOACCTDATA already uses
+       FD  NEW-MASTER RECORDING MODE F.
+       01  NEW-MASTER-REC.
+           05  NM-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05  NM-LAST-NAME      PIC X(20).
+           05  NM-RESERVED       PIC X(7).
+           05  NM-COMMENTS       PIC X(50).
+
+       FD  AUDIT-RPT RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-LAST-NAME-O   PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  AUD-ACTION-O      PIC X(08).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  AUD-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+        01 FLAGS.
+           05 MASTER-EOF-SW      PIC X VALUE 'N'.
+              88  MASTER-IS-EOF    VALUE 'Y'.
+           05 TRANS-EOF-SW       PIC X VALUE 'N'.
+              88  TRANS-IS-EOF     VALUE 'Y'.
+
+      *    Running view of the current master key while every queued
+      *    transaction for it is drained, in case more than one
+      *    transaction for the same account lands in a single run
+        01 CURRENT-KEY-GROUP.
+           05 GRP-LAST-NAME      PIC X(20).
+           05 GRP-ACOUNT-LIMIT   PIC S9(7)V99 COMP-3.
+           05 GRP-RESERVED       PIC X(7).
+           05 GRP-COMMENTS       PIC X(50).
+           05 GRP-ACTIVE-SW      PIC X VALUE 'Y'.
+              88  GRP-IS-ACTIVE    VALUE 'Y'.
+              88  GRP-IS-INACTIVE  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       PROCESS-TRANSACTIONS.
+           PERFORM SORT-MASTER-FILE
+           PERFORM SORT-TRANS-FILE
+
+           OPEN INPUT  SORTED-MASTER
+           OPEN INPUT  SORTED-TRANS
+           OPEN OUTPUT NEW-MASTER
+           OPEN OUTPUT AUDIT-RPT
+
+           PERFORM READ-MASTER-RECORD
+           PERFORM READ-TRANS-RECORD
+
+           PERFORM UNTIL MASTER-IS-EOF AND TRANS-IS-EOF
+               PERFORM APPLY-NEXT-ACTION
+           END-PERFORM
+           .
+
+       CLOSE-STOP.
+           CLOSE SORTED-MASTER.
+           CLOSE SORTED-TRANS.
+           CLOSE NEW-MASTER.
+           CLOSE AUDIT-RPT.
+           GOBACK.
+
+       SORT-MASTER-FILE.
+           SORT SORT-MSTR-WORK
+               ON ASCENDING KEY SM-LAST-NAME
+               USING OLD-MASTER
+               GIVING SORTED-MASTER.
+
+       SORT-TRANS-FILE.
+           SORT SORT-TRN-WORK
+               ON ASCENDING KEY ST-LAST-NAME
+               USING TRANS-FILE
+               GIVING SORTED-TRANS.
+
+       READ-MASTER-RECORD.
+           READ SORTED-MASTER
+               AT END SET MASTER-IS-EOF TO TRUE
+           END-READ.
+
+       READ-TRANS-RECORD.
+           READ SORTED-TRANS
+               AT END SET TRANS-IS-EOF TO TRUE
+           END-READ.
+
+       APPLY-NEXT-ACTION.
+      *    Classic sequential match-merge keyed on LAST-NAME
+           EVALUATE TRUE
+               WHEN MASTER-IS-EOF
+                   PERFORM PROCESS-ADD
+                   PERFORM READ-TRANS-RECORD
+               WHEN TRANS-IS-EOF
+                   PERFORM WRITE-UNCHANGED-MASTER
+                   PERFORM READ-MASTER-RECORD
+               WHEN CT-LAST-NAME < CM-LAST-NAME
+                   PERFORM PROCESS-ADD
+                   PERFORM READ-TRANS-RECORD
+               WHEN CT-LAST-NAME > CM-LAST-NAME
+                   PERFORM WRITE-UNCHANGED-MASTER
+                   PERFORM READ-MASTER-RECORD
+               WHEN OTHER
+                   PERFORM PROCESS-MASTER-KEY-GROUP
+                   PERFORM READ-MASTER-RECORD
+           END-EVALUATE
+           .
+
+       PROCESS-ADD.
+           IF CT-TRANS-CODE = 'A'
+               MOVE CT-ACOUNT-LIMIT TO NM-ACOUNT-LIMIT
+               MOVE CT-LAST-NAME    TO NM-LAST-NAME
+               MOVE CT-RESERVED     TO NM-RESERVED
+               MOVE CT-COMMENTS     TO NM-COMMENTS
+               WRITE NEW-MASTER-REC
+               MOVE CT-LAST-NAME    TO AUD-LAST-NAME-O
+               MOVE 'ADDED'         TO AUD-ACTION-O
+               MOVE CT-ACOUNT-LIMIT TO AUD-LIMIT-O
+           ELSE
+               MOVE CT-LAST-NAME    TO AUD-LAST-NAME-O
+               MOVE 'REJECTED'      TO AUD-ACTION-O
+               MOVE CT-ACOUNT-LIMIT TO AUD-LIMIT-O
+           END-IF
+           WRITE AUDIT-REC.
+
+       PROCESS-MASTER-KEY-GROUP.
+      *    One or more transactions can land against the same master
+      *    key in a single run (e.g. a CHANGE followed by a DELETE).
+      *    Drain every transaction queued for CM-LAST-NAME into
+      *    CURRENT-KEY-GROUP before the master record is written, so
+      *    each one is applied to this account instead of being
+      *    compared against whatever master key happens to come next.
+           MOVE CM-LAST-NAME    TO GRP-LAST-NAME
+           MOVE CM-ACOUNT-LIMIT TO GRP-ACOUNT-LIMIT
+           MOVE CM-RESERVED     TO GRP-RESERVED
+           MOVE CM-COMMENTS     TO GRP-COMMENTS
+           SET GRP-IS-ACTIVE    TO TRUE
+
+           PERFORM APPLY-ONE-TRANS-IN-GROUP
+           PERFORM READ-TRANS-RECORD
+
+           PERFORM UNTIL TRANS-IS-EOF
+                   OR CT-LAST-NAME NOT = GRP-LAST-NAME
+               PERFORM APPLY-ONE-TRANS-IN-GROUP
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM
+
+           IF GRP-IS-ACTIVE
+               MOVE GRP-LAST-NAME    TO NM-LAST-NAME
+               MOVE GRP-ACOUNT-LIMIT TO NM-ACOUNT-LIMIT
+               MOVE GRP-RESERVED     TO NM-RESERVED
+               MOVE GRP-COMMENTS     TO NM-COMMENTS
+               WRITE NEW-MASTER-REC
+           END-IF
+           .
+
+       APPLY-ONE-TRANS-IN-GROUP.
+           IF GRP-IS-INACTIVE
+      *        Already deleted by an earlier transaction in this same
+      *        group - nothing left to change
+               MOVE GRP-LAST-NAME    TO AUD-LAST-NAME-O
+               MOVE 'REJECTED'       TO AUD-ACTION-O
+               MOVE GRP-ACOUNT-LIMIT TO AUD-LIMIT-O
+           ELSE
+               EVALUATE CT-TRANS-CODE
+                   WHEN 'C'
+                       MOVE CT-ACOUNT-LIMIT TO GRP-ACOUNT-LIMIT
+                       MOVE CT-COMMENTS     TO GRP-COMMENTS
+                       MOVE GRP-LAST-NAME    TO AUD-LAST-NAME-O
+                       MOVE 'CHANGED'        TO AUD-ACTION-O
+                       MOVE GRP-ACOUNT-LIMIT TO AUD-LIMIT-O
+                   WHEN 'D'
+                       SET GRP-IS-INACTIVE   TO TRUE
+                       MOVE GRP-LAST-NAME    TO AUD-LAST-NAME-O
+                       MOVE 'DELETED'        TO AUD-ACTION-O
+                       MOVE GRP-ACOUNT-LIMIT TO AUD-LIMIT-O
+                   WHEN OTHER
+                       MOVE GRP-LAST-NAME    TO AUD-LAST-NAME-O
+                       MOVE 'REJECTED'       TO AUD-ACTION-O
+                       MOVE GRP-ACOUNT-LIMIT TO AUD-LIMIT-O
+               END-EVALUATE
+           END-IF
+           WRITE AUDIT-REC.
+
+       WRITE-UNCHANGED-MASTER.
+           MOVE CM-ACOUNT-LIMIT TO NM-ACOUNT-LIMIT.
+           MOVE CM-LAST-NAME    TO NM-LAST-NAME.
+           MOVE CM-RESERVED     TO NM-RESERVED.
+           MOVE CM-COMMENTS     TO NM-COMMENTS.
+           WRITE NEW-MASTER-REC.
