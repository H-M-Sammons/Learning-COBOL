@@ -0,0 +1,39 @@
+//PAYACCT  JOB (ACCT),'DAILY PAYROLL/ACCT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Daily batch window - payroll register (LAB3) followed by the
+//* account report (LAB5), one submitted job instead of two manual
+//* runs with made-up file assignments.
+//*--------------------------------------------------------------
+//PAYROLL  EXEC PGM=LAB3
+//TIMECARD DD  DSN=PROD.PAYROLL.TIMECARD,DISP=SHR
+//PAYROLL  DD  DSN=PROD.PAYROLL.REGISTER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=074,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//ACCTSTEP EXEC PGM=LAB5,COND=(0,LT,PAYROLL)
+//ACCTMSTR DD  DSN=PROD.ACCOUNTS.MASTER,DISP=SHR
+//ACCTRPT  DD  DSN=PROD.ACCOUNTS.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=061,BLKSIZE=0)
+//OVRLIMIT DD  DSN=PROD.ACCOUNTS.OVERLIMIT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=037,BLKSIZE=0)
+//DETLRPT  DD  DSN=PROD.ACCOUNTS.DETAIL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=087,BLKSIZE=0)
+//EXCPRPT  DD  DSN=PROD.ACCOUNTS.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=071,BLKSIZE=0)
+//CHKPTFIL DD  DSN=PROD.ACCOUNTS.CHECKPT,DISP=SHR
+//SORTWK01 DD  UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SORTWK02 DD  UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SORTOUT  DD  DSN=&&SORTEDACCTS,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
