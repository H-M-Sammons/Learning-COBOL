@@ -1,28 +1,72 @@
    
       *-----------------------
-      * This code inspired by the code from lab 5 of IBMS' 
+      * This code inspired by the code from lab 5 of IBMS'
       * COBOL Programming Course
       *They use
       * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+      *-----------------------
+      * Modification History
+      * 2026-08-09  CR-4473  Added OPEN/CLOSE for the report files and
+      *                      a grand-total summary line after the last
+      *                      detail line (count + sum of ACOUNT-LIMIT).
+      * 2026-08-09  CR-4474  Added OVERLIMIT-RPT, a second report that
+      *                      lists only accounts over OVER-LIMIT-
+      *                      THRESHOLD, for credit review.
+      * 2026-08-09  CR-4475  Added a SORT step ahead of the report loop
+      *                      so accounts print in ACOUNT-LIMIT
+      *                      descending order (highest exposure first).
+      * 2026-08-09  CR-4475  Added DETAIL-RPT, a version of the report
+      *                      that also prints the COMMENTS field.
+      * 2026-08-09  CR-4476  Added record validation - a negative
+      *                      ACOUNT-LIMIT or blank LAST-NAME is now
+      *                      routed to EXCEPT-RPT with a reason code
+      *                      instead of flowing onto the report.
+      * 2026-08-09  CR-4477  Added a checkpoint counter (CHKPTFIL),
+      *                      written every CHECKPOINT-INTERVAL records,
+      *                      so a rerun resumes after the last
+      *                      checkpoint instead of from record one.
+      * 2026-08-09  CR-4479  Renamed the DOESNOTEXIST FD/PRTLINE
+      *                      placeholder to ACCT-RPT-FILE/ACCTRPT and
+      *                      NOACCTDATA's ASSIGN from ACCTREC to
+      *                      ACCTMSTR so the batch JCL has real DD
+      *                      names to wire up.
+      * 2026-08-09  CR-4480  Widened TOTAL-LIMIT-O to hold the full
+      *                      9-digit range of TOTAL-LIMIT (it was
+      *                      sharing the single-account picture and
+      *                      could truncate the grand total). Added a
+      *                      secondary sort key so restart lands on
+      *                      the same records run to run, and fixed
+      *                      the checkpoint countdown to realign with
+      *                      CHECKPOINT-INTERVAL after a restart.
       *-----------------------
        
        IDENTIFICATION DIVISION. 
-       PROGRAM-ID.    LAB5
-       AUTHOR.      HONNA 
+       PROGRAM-ID.    LAB5.
+       AUTHOR.      HONNA.
 
 
        ENVIRONMENT DIVISION. 
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
-           SELECT DOESNOTEXIST ASSIGN TO PRTLINE.
-           SELECT NOACCTDATA   ASSIGN TO  ACCTREC.
+           SELECT ACCT-RPT-FILE ASSIGN TO ACCTRPT.
+           SELECT NOACCTDATA   ASSIGN TO  ACCTMSTR.
+           SELECT OVERLIMIT-RPT ASSIGN TO OVRLIMIT.
+           SELECT SORT-WORK    ASSIGN TO SORTWK01.
+           SELECT SORTED-ACCTS ASSIGN TO SORTOUT.
+           SELECT DETAIL-RPT   ASSIGN TO DETLRPT.
+           SELECT EXCEPT-RPT   ASSIGN TO EXCPRPT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS CKPT-RELATIVE-KEY.
 
 
        DATA DIVISION. 
 
        FILE SECTION. 
-       FD DOESNOTEXIST RECORDING MODE F.
+       FD ACCT-RPT-FILE RECORDING MODE F.
 
         01  PRINT-REC.
       *    This would print the word last name
@@ -30,21 +74,117 @@
            05  FILLER         PIC X(02) VALUE SPACES.
 
 
-      *      This adds the $ to the begining of the number 
+      *      This adds the $ to the begining of the number
            05  ACOUNT-LIMIT-O   PIC $$,$$$,$$9.99.
            05  FILLER         PIC X(02) VALUE SPACES.
-        
+
+      *    Grand-total line, written once after the last detail line
+        01  TOTAL-REC.
+           05  TOTAL-LABEL-O   PIC X(20) VALUE 'Accounts Processed: '.
+           05  TOTAL-ACCOUNTS-O PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Total Limit:'.
+      *      TOTAL-LIMIT accumulates across every account on the file,
+      *      so it needs the full 9-digit range, not the 7-digit
+      *      single-account picture used above for ACOUNT-LIMIT-O
+           05  TOTAL-LIMIT-O   PIC $,$$$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+
        FD  NOACCTDATA RECORDING MODE F.
        01  ACOUNT-FIELDS.
+           05  MSTR-ACOUNT-LIMIT  PIC S9(7)V99 COMP-3.
+           05  MSTR-LAST-NAME     PIC X(20).
+           05  MSTR-RESERVED      PIC X(7).
+           05  MSTR-COMMENTS      PIC X(50).
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SR-ACOUNT-LIMIT    PIC S9(7)V99 COMP-3.
+           05  SR-LAST-NAME       PIC X(20).
+           05  SR-RESERVED        PIC X(7).
+           05  SR-COMMENTS        PIC X(50).
+
+      *    Same layout as NOACCTDATA - this is what the report loop
+      *    actually reads, in ACOUNT-LIMIT descending order
+       FD  SORTED-ACCTS RECORDING MODE F.
+       01  SORTED-ACCT-FIELDS.
            05  ACOUNT-LIMIT       PIC S9(7)V99 COMP-3.
            05  LAST-NAME          PIC X(20).
            05  RESERVED           PIC X(7).
            05  COMMENTS           PIC X(50).
 
+       FD  OVERLIMIT-RPT RECORDING MODE F.
+       01  OVERLIMIT-REC.
+           05  OL-LAST-NAME-O     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  OL-ACOUNT-LIMIT-O  PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+
+      *    Same as PRINT-REC plus the COMMENTS field the reps use for
+      *    credit-hold notes - truncated to fit on the one print line
+       FD  DETAIL-RPT RECORDING MODE F.
+       01  DETAIL-REC.
+           05  DT-LAST-NAME-O     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DT-ACOUNT-LIMIT-O  PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DT-COMMENTS-O      PIC X(50).
+
+      *    Bad records land here with a reason code instead of
+      *    flowing through to the printed reports
+       FD  EXCEPT-RPT RECORDING MODE F.
+       01  EXCEPTION-REC.
+           05  EX-LAST-NAME-O     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EX-ACOUNT-LIMIT-O  PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EX-REASON-CODE-O   PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EX-REASON-TEXT-O   PIC X(30).
+
+      *    One-record restart control file - how many report records
+      *    had already been processed as of the last checkpoint, and
+      *    the report-total accumulators as of that same point, so a
+      *    restarted run's grand total still covers the whole file
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORD-COUNT    PIC 9(09).
+           05  CKPT-TOTAL-ACCOUNTS  PIC S9(7)    COMP-3.
+           05  CKPT-TOTAL-LIMIT     PIC S9(9)V99 COMP-3.
+
        WORKING-STORAGE SECTION.
         01 FLAGS.
            05 LASTREC         PIC X VALUE SPACE.
 
+        01 REPORT-TOTALS.
+           05 TOTAL-ACCOUNTS  PIC S9(7)    COMP-3 VALUE ZERO.
+           05 TOTAL-LIMIT     PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      ****** Credit-review threshold for the over-limit report -
+      ****** configurable here, not buried in an IF somewhere
+        01 CREDIT-REVIEW-THRESHOLDS.
+           05 OVER-LIMIT-THRESHOLD PIC S9(7)V99 COMP-3 VALUE 50000.00.
+
+        01 VALIDATION-SWITCHES.
+           05 VALID-RECORD-SW PIC X VALUE 'Y'.
+              88  RECORD-IS-VALID    VALUE 'Y'.
+              88  RECORD-IS-INVALID  VALUE 'N'.
+
+        01 EXCEPTION-REASON.
+           05 EXCEPTION-REASON-CODE PIC X(02) VALUE SPACES.
+           05 EXCEPTION-REASON-TEXT PIC X(30) VALUE SPACES.
+
+        01 CHECKPOINT-CONTROLS.
+           05 CKPT-RELATIVE-KEY      PIC 9(04) VALUE 1.
+           05 CHECKPOINT-INTERVAL    PIC 9(09) VALUE 1000.
+           05 CHECKPOINT-COUNTDOWN   PIC 9(09) VALUE 1000.
+           05 RECORDS-PROCESSED-CTR  PIC 9(09) VALUE ZERO.
+           05 RESTART-SKIP-COUNT     PIC 9(09) VALUE ZERO.
+           05 CKPT-INTERVAL-QUOTIENT PIC 9(09) VALUE ZERO.
+           05 CKPT-INTERVAL-REMAINDER PIC 9(09) VALUE ZERO.
+           05 CHECKPOINT-EXISTS-SW   PIC X     VALUE 'N'.
+              88  CHECKPOINT-RECORD-EXISTS  VALUE 'Y'.
+
 
         01 HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Last Name '.
@@ -60,26 +200,205 @@
 
        PROCEDURE DIVISION.
        READ-NEXT-RECORD.
+           PERFORM SORT-INPUT-FILE
+           PERFORM LOAD-RESTART-CHECKPOINT
+
+           OPEN INPUT  SORTED-ACCTS
+           PERFORM OPEN-REPORT-FILES
+
            PERFORM READ-RECORD
-     
+           PERFORM SKIP-TO-RESTART-POINT
+           PERFORM SET-RESTART-CHECKPOINT-COUNTDOWN
+
            PERFORM UNTIL LASTREC = 'Y'
-      
-               PERFORM WRITE-RECORD
+
+               PERFORM VALIDATE-RECORD
+               IF RECORD-IS-VALID
+                   PERFORM WRITE-RECORD
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+
+               ADD 1 TO RECORDS-PROCESSED-CTR
+               SUBTRACT 1 FROM CHECKPOINT-COUNTDOWN
+               IF CHECKPOINT-COUNTDOWN = ZERO
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE CHECKPOINT-INTERVAL TO CHECKPOINT-COUNTDOWN
+               END-IF
+
                PERFORM READ-RECORD
            END-PERFORM
+
+           PERFORM PRINT-TOTALS
+           PERFORM CLEAR-CHECKPOINT
            .
-      
+
        CLOSE-STOP.
-           CLOSE NOACCTDATA.
-           CLOSE NOACCTDATA.
+           CLOSE SORTED-ACCTS.
+           CLOSE ACCT-RPT-FILE.
+           CLOSE OVERLIMIT-RPT.
+           CLOSE DETAIL-RPT.
+           CLOSE EXCEPT-RPT.
+           CLOSE CHECKPOINT-FILE.
            GOBACK.
-      
+
+       OPEN-REPORT-FILES.
+      *    A genuine restart (RESTART-SKIP-COUNT > 0) must not
+      *    truncate the report files - OPEN OUTPUT would wipe out
+      *    every detail line already written before the checkpoint.
+      *    Only a fresh run opens them OUTPUT; a restart extends them.
+           IF RESTART-SKIP-COUNT > ZERO
+               OPEN EXTEND ACCT-RPT-FILE
+               OPEN EXTEND OVERLIMIT-RPT
+               OPEN EXTEND DETAIL-RPT
+               OPEN EXTEND EXCEPT-RPT
+           ELSE
+               OPEN OUTPUT ACCT-RPT-FILE
+               OPEN OUTPUT OVERLIMIT-RPT
+               OPEN OUTPUT DETAIL-RPT
+               OPEN OUTPUT EXCEPT-RPT
+           END-IF
+           .
+
+       SORT-INPUT-FILE.
+      *    Orders the master by exposure, highest limit first, before
+      *    the report loop ever reads a record. LAST-NAME breaks ties
+      *    on ACOUNT-LIMIT so a restart re-sorting the same master
+      *    always lands on the same record order.
+           SORT SORT-WORK
+               ON DESCENDING KEY SR-ACOUNT-LIMIT
+               ON ASCENDING KEY SR-LAST-NAME
+               USING NOACCTDATA
+               GIVING SORTED-ACCTS.
+
        READ-RECORD.
-           READ NOACCTDATA
+           READ SORTED-ACCTS
                AT END MOVE 'Y' TO LASTREC
            END-READ.
-      
+
+       LOAD-RESTART-CHECKPOINT.
+      *    Picks up where the last run left off if a checkpoint
+      *    record is already on file
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO RESTART-SKIP-COUNT
+               NOT INVALID KEY
+                   MOVE CKPT-RECORD-COUNT   TO RESTART-SKIP-COUNT
+                   MOVE CKPT-TOTAL-ACCOUNTS TO TOTAL-ACCOUNTS
+                   MOVE CKPT-TOTAL-LIMIT    TO TOTAL-LIMIT
+                   SET CHECKPOINT-RECORD-EXISTS TO TRUE
+           END-READ
+           .
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL RECORDS-PROCESSED-CTR >= RESTART-SKIP-COUNT
+                   OR LASTREC = 'Y'
+               ADD 1 TO RECORDS-PROCESSED-CTR
+               PERFORM READ-RECORD
+           END-PERFORM
+           .
+
+       SET-RESTART-CHECKPOINT-COUNTDOWN.
+      *    Lines the first checkpoint of this run back up on the
+      *    configured interval relative to record one, instead of
+      *    always counting a full CHECKPOINT-INTERVAL from wherever
+      *    a restart happens to resume.
+           DIVIDE RESTART-SKIP-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-INTERVAL-QUOTIENT
+               REMAINDER CKPT-INTERVAL-REMAINDER
+           IF CKPT-INTERVAL-REMAINDER = ZERO
+               MOVE CHECKPOINT-INTERVAL TO CHECKPOINT-COUNTDOWN
+           ELSE
+               COMPUTE CHECKPOINT-COUNTDOWN =
+                   CHECKPOINT-INTERVAL - CKPT-INTERVAL-REMAINDER
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+      *    Carries the report totals along with the record count, so
+      *    a restart picking up RESTART-SKIP-COUNT also picks up the
+      *    totals accumulated through that point.
+           MOVE RECORDS-PROCESSED-CTR TO CKPT-RECORD-COUNT
+           MOVE TOTAL-ACCOUNTS        TO CKPT-TOTAL-ACCOUNTS
+           MOVE TOTAL-LIMIT           TO CKPT-TOTAL-LIMIT
+           IF CHECKPOINT-RECORD-EXISTS
+               REWRITE CHECKPOINT-REC
+           ELSE
+               WRITE CHECKPOINT-REC
+               SET CHECKPOINT-RECORD-EXISTS TO TRUE
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+      *    Run completed normally - clear the checkpoint so the next
+      *    run starts from record one again, with totals back at zero
+           MOVE ZERO TO RECORDS-PROCESSED-CTR
+           MOVE ZERO TO TOTAL-ACCOUNTS
+           MOVE ZERO TO TOTAL-LIMIT
+           PERFORM WRITE-CHECKPOINT.
+
+       VALIDATE-RECORD.
+      *    A negative limit or a blank name gets routed to EXCEPT-RPT
+      *    instead of flowing onto the printed reports
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO EXCEPTION-REASON-CODE
+           MOVE SPACES TO EXCEPTION-REASON-TEXT
+
+           IF ACOUNT-LIMIT < ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE '01' TO EXCEPTION-REASON-CODE
+               MOVE 'NEGATIVE ACCOUNT LIMIT' TO EXCEPTION-REASON-TEXT
+           END-IF
+
+           IF LAST-NAME = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               IF EXCEPTION-REASON-CODE = SPACES
+                   MOVE '02' TO EXCEPTION-REASON-CODE
+                   MOVE 'BLANK LAST NAME' TO EXCEPTION-REASON-TEXT
+               ELSE
+                   MOVE '03' TO EXCEPTION-REASON-CODE
+                   MOVE 'NEGATIVE LIMIT AND BLANK NAME'
+                       TO EXCEPTION-REASON-TEXT
+               END-IF
+           END-IF
+           .
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE LAST-NAME             TO EX-LAST-NAME-O.
+           MOVE ACOUNT-LIMIT           TO EX-ACOUNT-LIMIT-O.
+           MOVE EXCEPTION-REASON-CODE  TO EX-REASON-CODE-O.
+           MOVE EXCEPTION-REASON-TEXT  TO EX-REASON-TEXT-O.
+           WRITE EXCEPTION-REC.
+
        WRITE-RECORD.
            MOVE ACOUNT-LIMIT   TO  ACOUNT-LIMIT-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            WRITE PRINT-REC.
+           ADD 1           TO TOTAL-ACCOUNTS.
+           ADD ACOUNT-LIMIT TO TOTAL-LIMIT.
+
+           IF ACOUNT-LIMIT > OVER-LIMIT-THRESHOLD
+               PERFORM WRITE-OVERLIMIT-RECORD
+           END-IF.
+
+           PERFORM WRITE-DETAIL-RECORD.
+
+       WRITE-OVERLIMIT-RECORD.
+           MOVE LAST-NAME    TO OL-LAST-NAME-O.
+           MOVE ACOUNT-LIMIT TO OL-ACOUNT-LIMIT-O.
+           WRITE OVERLIMIT-REC.
+
+       WRITE-DETAIL-RECORD.
+           MOVE LAST-NAME    TO DT-LAST-NAME-O.
+           MOVE ACOUNT-LIMIT TO DT-ACOUNT-LIMIT-O.
+           MOVE COMMENTS     TO DT-COMMENTS-O.
+           WRITE DETAIL-REC.
+
+       PRINT-TOTALS.
+      *    Control-break summary, written once after the last detail
+      *    line so the report total can be balanced without adding
+      *    the column up by hand.
+           MOVE TOTAL-ACCOUNTS TO TOTAL-ACCOUNTS-O.
+           MOVE TOTAL-LIMIT    TO TOTAL-LIMIT-O.
+           WRITE TOTAL-REC.
